@@ -2,13 +2,63 @@
        PROGRAM-ID. DAY-01-PART-01.
        AUTHOR. ALEJANDRO VILLANUEVA.
 
+      * CHANGE LOG
+      * 2026-08-08  PRINT CALIBRATION REPORT TO PRINT-FILE INSTEAD OF
+      *             DISPLAYING EACH LINE AND THE FINAL TOTAL.
+      * 2026-08-09  ACCEPT A CONTROL FILE OF INPUT DATASET NAMES SO
+      *             SEVERAL REGIONAL FEEDS CAN BE CONSOLIDATED INTO ONE
+      *             RUN, WITH A SUBTOTAL PRINTED PER SOURCE FILE.
+      * 2026-08-09  RESTART FIXES: PRESERVE THE TRUE INPUT LINE IN THE
+      *             AUDIT REPORTS, TRUNCATE THE REPORT/EXCEPTION/EXTRACT
+      *             FILES BACK TO THEIR CHECKPOINTED LENGTH BEFORE
+      *             RE-EXTENDING THEM SO A RESTART NO LONGER DUPLICATES
+      *             ROWS, MARK THOSE FILES OPTIONAL SO A RESTART DOES
+      *             NOT ABEND WHEN THEY ARE MISSING, AND CARRY EACH
+      *             SOURCE'S STARTING TOTAL IN THE CHECKPOINT SO A
+      *             SUBTOTAL IS NOT UNDERSTATED WHEN RESUMING MID-FILE.
+      *             ALSO DROPPED THE WS-/RPT-/CTL-/EXC-/EXT-/GL-/CKPT-/
+      *             SRC- PREFIXES ADDED BY EARLIER CHANGES TO MATCH THE
+      *             PLAIN, UNPREFIXED DATA NAMES THIS PROGRAM STARTED
+      *             WITH.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAC OS X.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NOT OPTIONAL INPUT-FILE ASSIGN TO DISK "INPUT.TXT"         
+           SELECT NOT OPTIONAL INPUT-FILE ASSIGN TO DYNAMIC INPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PRINT-FILE ASSIGN TO DISK "CALRPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL EXCEPTION-FILE ASSIGN TO DISK "CALEXCP.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO DISK "CALCKPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL EXTRACT-FILE ASSIGN TO DISK "CALEXTR.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-INTERFACE-FILE ASSIGN TO DISK "CALGLIF.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NOT OPTIONAL CONTROL-FILE ASSIGN TO DYNAMIC
+           CONTROL-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SCRATCH-PRINT-FILE
+           ASSIGN TO DISK "CALRPT.TMP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SCRATCH-EXCEPTION-FILE
+           ASSIGN TO DISK "CALEXCP.TMP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SCRATCH-EXTRACT-FILE
+           ASSIGN TO DISK "CALEXTR.TMP"
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -16,102 +66,626 @@
        FD  INPUT-FILE.
        01  INPUT-LINE PIC X(80).
 
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(107).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE PIC X(108).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE.
+           05 CHECKPOINT-LOCAL-REC-NO       PIC 9(6).
+           05 CHECKPOINT-GLOBAL-REC-NO      PIC 9(6).
+           05 CHECKPOINT-RUNNING-TOTAL      PIC 9(9).
+           05 CHECKPOINT-DIGIT-LINES        PIC 9(6).
+           05 CHECKPOINT-SOURCE-SEQ         PIC 9(4).
+           05 CHECKPOINT-SOURCE-START-TOTAL PIC 9(9).
+           05 CHECKPOINT-PRINT-LINE-COUNT   PIC 9(6).
+           05 CHECKPOINT-EXTRACT-LINE-COUNT PIC 9(6).
+           05 CHECKPOINT-EXCEPTION-LINE-COUNT PIC 9(6).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-LINE PIC X(17).
+
+       FD  GL-INTERFACE-FILE.
+       01  GL-INTERFACE-LINE PIC X(29).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-LINE PIC X(80).
+
+       FD  SCRATCH-PRINT-FILE.
+       01  SCRATCH-PRINT-LINE PIC X(107).
+
+       FD  SCRATCH-EXCEPTION-FILE.
+       01  SCRATCH-EXCEPTION-LINE PIC X(108).
+
+       FD  SCRATCH-EXTRACT-FILE.
+       01  SCRATCH-EXTRACT-LINE PIC X(17).
+
        WORKING-STORAGE SECTION.
-       77  DIGITS PIC X(9) VALUE "123456789".
-       77  CHAR-POS PIC 9.
-       77  CHAR-COUNT PIC 99.                                            
+       77  DIGITS PIC X(10) VALUE "0123456789".
+       77  CHAR-POS PIC 99.
+       77  CHAR-COUNT PIC 99.
        77  END-COUNT PIC 99.
        77  FIRST-DIGIT PIC 9.
        77  LAST-DIGIT PIC 9.
-       77  CALIBRATION-VALUE PIC 99.                         
-       77  TOTAL-CALIBRATION-VALUE PIC 999999 VALUE ZERO.
+       77  CALIBRATION-VALUE PIC 999.
+       77  TOTAL-CALIBRATION-VALUE PIC 9(9) VALUE ZERO.
+       77  MAX-TOTAL-CALIBRATION-VALUE PIC 9(9) VALUE 999999999.
        01  DIGIT-NAMES.
-           05 DIGIT-NAME OCCURS 9 TIMES.
+           05 DIGIT-NAME OCCURS 10 TIMES.
                10 THE-NAME   PIC X(5).
                10 THE-VALUE  PIC 9.
                10 THE-LENGTH PIC 9.
        77  LINE-LENGTH PIC 99.
+       77  ORIGINAL-LINE PIC X(80).
+
+       77  RUN-DATE PIC X(8).
+       77  REC-NO PIC 9(6) VALUE ZERO.
+       77  LOCAL-REC-NO PIC 9(6) VALUE ZERO.
+       77  INPUT-DSN PIC X(80) VALUE "INPUT.TXT".
+       77  INPUT-DD-NAME PIC X(10) VALUE "INPUTDD".
+       77  BATCH-ID PIC X(8) VALUE "DAY01P01".
+       77  BATCH-ID-NAME PIC X(10) VALUE "BATCHID".
+       77  CONTROL-DSN PIC X(80) VALUE SPACES.
+       77  CONTROL-DD-NAME PIC X(10) VALUE "CTLFILEDD".
+       77  MULTI-FILE-SW PIC X VALUE "N".
+           88 MULTI-FILE-MODE VALUE "Y".
+       77  CONTROL-FILE-EOF-SW PIC X VALUE "N".
+           88 CONTROL-FILE-AT-END VALUE "Y".
+       77  SOURCE-SEQ PIC 9(4) VALUE ZERO.
+       77  FILE-START-TOTAL PIC 9(9) VALUE ZERO.
+       77  SOURCE-START-TOTAL PIC 9(9) VALUE ZERO.
+       77  SUBTOTAL PIC 9(9) VALUE ZERO.
+
+       77  CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+       77  SAVED-LOCAL-REC-NO PIC 9(6) VALUE ZERO.
+       77  SAVED-GLOBAL-REC-NO PIC 9(6) VALUE ZERO.
+       77  SAVED-TOTAL PIC 9(9) VALUE ZERO.
+       77  SAVED-DIGIT-LINES PIC 9(6) VALUE ZERO.
+       77  SAVED-SOURCE-SEQ PIC 9(4) VALUE ZERO.
+       77  SAVED-SOURCE-START-TOTAL PIC 9(9) VALUE ZERO.
+       77  SAVED-PRINT-LINE-COUNT PIC 9(6) VALUE ZERO.
+       77  SAVED-EXTRACT-LINE-COUNT PIC 9(6) VALUE ZERO.
+       77  SAVED-EXCEPTION-LINE-COUNT PIC 9(6) VALUE ZERO.
+       77  SKIP-COUNT PIC 9(6) VALUE ZERO.
+       77  CHECKPOINT-EOF-SW PIC X VALUE "N".
+           88 CHECKPOINT-AT-END VALUE "Y".
+       77  RESTART-SW PIC X VALUE "N".
+           88 IS-RESTART VALUE "Y".
+       77  LINES-WITH-DIGIT PIC 9(6) VALUE ZERO.
+       77  DIGIT-FOUND-SW PIC X VALUE "N".
+           88 DIGIT-FOUND VALUE "Y".
+           88 DIGIT-NOT-FOUND VALUE "N".
+       77  PRINT-LINE-COUNT PIC 9(6) VALUE ZERO.
+       77  EXTRACT-LINE-COUNT PIC 9(6) VALUE ZERO.
+       77  EXCEPTION-LINE-COUNT PIC 9(6) VALUE ZERO.
+       77  SCRATCH-EOF-SW PIC X VALUE "N".
+           88 SCRATCH-AT-END VALUE "Y".
+       77  SCRATCH-LINE-NO PIC 9(6) VALUE ZERO.
+
+       01  DETAIL-LINE.
+           05 DETAIL-DATE       PIC X(10).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DETAIL-REC-NO     PIC ZZZZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DETAIL-INPUT-LINE PIC X(80).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 DETAIL-CAL-VALUE  PIC ZZ9.
+
+       01  TRAILER-LINE.
+           05 FILLER            PIC X(25) VALUE
+              "TOTAL CALIBRATION VALUE:".
+           05 FILLER            PIC X(1)  VALUE SPACE.
+           05 TRAILER-TOTAL     PIC ZZZZZZZZ9.
+
+       01  CONTROL-REPORT-LINE.
+           05 CONTROL-REPORT-LABEL PIC X(30).
+           05 CONTROL-REPORT-VALUE PIC ZZZZZZZZ9.
+
+       01  SUBTOTAL-LINE.
+           05 FILLER            PIC X(16) VALUE "SUBTOTAL, FILE ".
+           05 SUBTOTAL-DSN      PIC X(80).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 SUBTOTAL-VALUE    PIC ZZZZZZZZ9.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05 EXCEPTION-REC-NO     PIC ZZZZZ9.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 EXCEPTION-REASON     PIC X(20) VALUE "NO USABLE DIGIT:".
+           05 EXCEPTION-INPUT-LINE PIC X(80).
+
+       01  EXTRACT-DETAIL-LINE.
+           05 EXTRACT-REC-NO       PIC ZZZZZ9.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 EXTRACT-FIRST-DIGIT  PIC 9.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 EXTRACT-LAST-DIGIT   PIC 9.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 EXTRACT-CAL-VALUE    PIC ZZ9.
+
+       01  GL-INTERFACE-LINE-DATA.
+           05 BATCH-IDENTIFIER  PIC X(8).
+           05 FILLER            PIC X(1)  VALUE SPACE.
+           05 INTERFACE-RUN-DATE PIC X(10).
+           05 FILLER            PIC X(1)  VALUE SPACE.
+           05 INTERFACE-TOTAL   PIC 9(9).
 
        PROCEDURE DIVISION.
        BEGIN.
            PERFORM INITIALIZE-DATA
+           PERFORM RESOLVE-INPUT-DSN
+           PERFORM RESOLVE-CONTROL-DSN
+           PERFORM RESOLVE-BATCH-ID
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-CHECKPOINT
+           IF IS-RESTART
+               PERFORM TRUNCATE-PRINT-FILE
+               PERFORM TRUNCATE-EXCEPTION-FILE
+               PERFORM TRUNCATE-EXTRACT-FILE
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           OPEN OUTPUT GL-INTERFACE-FILE
+           OPEN EXTEND CHECKPOINT-FILE
+           IF MULTI-FILE-MODE
+               PERFORM PROCESS-CONTROL-FILE
+           ELSE
+               MOVE 1 TO SOURCE-SEQ
+               MOVE SAVED-LOCAL-REC-NO TO LOCAL-REC-NO
+               PERFORM RUN-ONE-SOURCE
+           END-IF
+           MOVE SPACES TO TRAILER-LINE
+           MOVE TOTAL-CALIBRATION-VALUE TO TRAILER-TOTAL
+           WRITE PRINT-LINE FROM TRAILER-LINE
+           PERFORM WRITE-CONTROL-REPORT
+           PERFORM WRITE-GL-INTERFACE
+           CLOSE PRINT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE GL-INTERFACE-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM CLEAR-CHECKPOINT
+           STOP RUN.
+
+       RESOLVE-CONTROL-DSN.
+           DISPLAY CONTROL-DD-NAME UPON ENVIRONMENT-NAME
+           ACCEPT CONTROL-DSN FROM ENVIRONMENT-VALUE
+           IF CONTROL-DSN NOT = SPACES
+               SET MULTI-FILE-MODE TO TRUE
+           END-IF.
+
+       PROCESS-CONTROL-FILE.
+           MOVE "N" TO CONTROL-FILE-EOF-SW
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END SET CONTROL-FILE-AT-END TO TRUE
+           END-READ
+           PERFORM UNTIL CONTROL-FILE-AT-END
+               IF CONTROL-LINE NOT = SPACES
+                   ADD 1 TO SOURCE-SEQ
+                   IF SOURCE-SEQ >= SAVED-SOURCE-SEQ
+                       MOVE CONTROL-LINE TO INPUT-DSN
+                       IF SOURCE-SEQ > SAVED-SOURCE-SEQ
+                           MOVE 0 TO SAVED-LOCAL-REC-NO
+                       END-IF
+                       MOVE SAVED-LOCAL-REC-NO TO LOCAL-REC-NO
+                       PERFORM RUN-ONE-SOURCE
+                   END-IF
+               END-IF
+               READ CONTROL-FILE
+                   AT END SET CONTROL-FILE-AT-END TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE.
+
+       RUN-ONE-SOURCE.
+           IF IS-RESTART AND SOURCE-SEQ = SAVED-SOURCE-SEQ
+               MOVE SAVED-SOURCE-START-TOTAL TO FILE-START-TOTAL
+           ELSE
+               MOVE TOTAL-CALIBRATION-VALUE TO FILE-START-TOTAL
+           END-IF
+           MOVE FILE-START-TOTAL TO SOURCE-START-TOTAL
            OPEN INPUT INPUT-FILE
            PERFORM GET-LINES
            CLOSE INPUT-FILE
-           STOP RUN.
+           IF MULTI-FILE-MODE
+               COMPUTE SUBTOTAL =
+                   TOTAL-CALIBRATION-VALUE - FILE-START-TOTAL
+               PERFORM WRITE-SUBTOTAL-LINE
+           END-IF.
+
+       WRITE-SUBTOTAL-LINE.
+           MOVE SPACES TO SUBTOTAL-LINE
+           MOVE INPUT-DSN TO SUBTOTAL-DSN
+           MOVE SUBTOTAL TO SUBTOTAL-VALUE
+           WRITE PRINT-LINE FROM SUBTOTAL-LINE
+           ADD 1 TO PRINT-LINE-COUNT.
+
+       LOAD-CHECKPOINT.
+           MOVE "N" TO CHECKPOINT-EOF-SW
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM UNTIL CHECKPOINT-AT-END
+               READ CHECKPOINT-FILE
+                   AT END SET CHECKPOINT-AT-END TO TRUE
+                   NOT AT END
+                       MOVE CHECKPOINT-LOCAL-REC-NO
+                           TO SAVED-LOCAL-REC-NO
+                       MOVE CHECKPOINT-GLOBAL-REC-NO
+                           TO SAVED-GLOBAL-REC-NO
+                       MOVE CHECKPOINT-RUNNING-TOTAL TO SAVED-TOTAL
+                       MOVE CHECKPOINT-DIGIT-LINES TO SAVED-DIGIT-LINES
+                       MOVE CHECKPOINT-SOURCE-SEQ TO SAVED-SOURCE-SEQ
+                       MOVE CHECKPOINT-SOURCE-START-TOTAL
+                           TO SAVED-SOURCE-START-TOTAL
+                       MOVE CHECKPOINT-PRINT-LINE-COUNT
+                           TO SAVED-PRINT-LINE-COUNT
+                       MOVE CHECKPOINT-EXTRACT-LINE-COUNT
+                           TO SAVED-EXTRACT-LINE-COUNT
+                       MOVE CHECKPOINT-EXCEPTION-LINE-COUNT
+                           TO SAVED-EXCEPTION-LINE-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           IF SAVED-GLOBAL-REC-NO > 0 OR SAVED-SOURCE-SEQ > 0
+               SET IS-RESTART TO TRUE
+               MOVE SAVED-GLOBAL-REC-NO TO REC-NO
+               MOVE SAVED-TOTAL TO TOTAL-CALIBRATION-VALUE
+               MOVE SAVED-DIGIT-LINES TO LINES-WITH-DIGIT
+               MOVE SAVED-PRINT-LINE-COUNT TO PRINT-LINE-COUNT
+               MOVE SAVED-EXTRACT-LINE-COUNT TO EXTRACT-LINE-COUNT
+               MOVE SAVED-EXCEPTION-LINE-COUNT TO EXCEPTION-LINE-COUNT
+           END-IF
+           IF SAVED-SOURCE-SEQ = 0
+               MOVE 1 TO SAVED-SOURCE-SEQ
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       TRUNCATE-PRINT-FILE.
+           MOVE "N" TO SCRATCH-EOF-SW
+           MOVE 0 TO SCRATCH-LINE-NO
+           OPEN INPUT PRINT-FILE
+           OPEN OUTPUT SCRATCH-PRINT-FILE
+           PERFORM UNTIL SCRATCH-AT-END
+                      OR SCRATCH-LINE-NO >= SAVED-PRINT-LINE-COUNT
+               READ PRINT-FILE
+                   AT END SET SCRATCH-AT-END TO TRUE
+                   NOT AT END
+                       ADD 1 TO SCRATCH-LINE-NO
+                       WRITE SCRATCH-PRINT-LINE FROM PRINT-LINE
+               END-READ
+           END-PERFORM
+           IF SCRATCH-LINE-NO < SAVED-PRINT-LINE-COUNT
+               DISPLAY "PRINT FILE IS MISSING RECORDS THE CHECKPOINT "
+                   "CLAIMS WERE WRITTEN - FOUND " SCRATCH-LINE-NO
+                   " OF " SAVED-PRINT-LINE-COUNT
+               DISPLAY "OPERATOR ACTION REQUIRED - THE AUDIT TRAIL "
+                   "CANNOT BE TRUSTED; RESTORE CALRPT.TXT FROM "
+                   "BACKUP OR RESET THE CHECKPOINT BEFORE RESTARTING"
+               CLOSE PRINT-FILE
+               CLOSE SCRATCH-PRINT-FILE
+               STOP RUN WITH ERROR STATUS 16
+           END-IF
+           CLOSE PRINT-FILE
+           CLOSE SCRATCH-PRINT-FILE
+           OPEN OUTPUT PRINT-FILE
+           OPEN INPUT SCRATCH-PRINT-FILE
+           MOVE "N" TO SCRATCH-EOF-SW
+           PERFORM UNTIL SCRATCH-AT-END
+               READ SCRATCH-PRINT-FILE
+                   AT END SET SCRATCH-AT-END TO TRUE
+                   NOT AT END
+                       WRITE PRINT-LINE FROM SCRATCH-PRINT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE PRINT-FILE
+           CLOSE SCRATCH-PRINT-FILE.
+
+       TRUNCATE-EXCEPTION-FILE.
+           MOVE "N" TO SCRATCH-EOF-SW
+           MOVE 0 TO SCRATCH-LINE-NO
+           OPEN INPUT EXCEPTION-FILE
+           OPEN OUTPUT SCRATCH-EXCEPTION-FILE
+           PERFORM UNTIL SCRATCH-AT-END
+                      OR SCRATCH-LINE-NO >= SAVED-EXCEPTION-LINE-COUNT
+               READ EXCEPTION-FILE
+                   AT END SET SCRATCH-AT-END TO TRUE
+                   NOT AT END
+                       ADD 1 TO SCRATCH-LINE-NO
+                       WRITE SCRATCH-EXCEPTION-LINE FROM EXCEPTION-LINE
+               END-READ
+           END-PERFORM
+           IF SCRATCH-LINE-NO < SAVED-EXCEPTION-LINE-COUNT
+               DISPLAY "EXCEPTION FILE IS MISSING RECORDS THE "
+                   "CHECKPOINT CLAIMS WERE WRITTEN - FOUND "
+                   SCRATCH-LINE-NO " OF " SAVED-EXCEPTION-LINE-COUNT
+               DISPLAY "OPERATOR ACTION REQUIRED - THE AUDIT TRAIL "
+                   "CANNOT BE TRUSTED; RESTORE CALEXCP.TXT FROM "
+                   "BACKUP OR RESET THE CHECKPOINT BEFORE RESTARTING"
+               CLOSE EXCEPTION-FILE
+               CLOSE SCRATCH-EXCEPTION-FILE
+               STOP RUN WITH ERROR STATUS 16
+           END-IF
+           CLOSE EXCEPTION-FILE
+           CLOSE SCRATCH-EXCEPTION-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN INPUT SCRATCH-EXCEPTION-FILE
+           MOVE "N" TO SCRATCH-EOF-SW
+           PERFORM UNTIL SCRATCH-AT-END
+               READ SCRATCH-EXCEPTION-FILE
+                   AT END SET SCRATCH-AT-END TO TRUE
+                   NOT AT END
+                       WRITE EXCEPTION-LINE FROM SCRATCH-EXCEPTION-LINE
+               END-READ
+           END-PERFORM
+           CLOSE EXCEPTION-FILE
+           CLOSE SCRATCH-EXCEPTION-FILE.
+
+       TRUNCATE-EXTRACT-FILE.
+           MOVE "N" TO SCRATCH-EOF-SW
+           MOVE 0 TO SCRATCH-LINE-NO
+           OPEN INPUT EXTRACT-FILE
+           OPEN OUTPUT SCRATCH-EXTRACT-FILE
+           PERFORM UNTIL SCRATCH-AT-END
+                      OR SCRATCH-LINE-NO >= SAVED-EXTRACT-LINE-COUNT
+               READ EXTRACT-FILE
+                   AT END SET SCRATCH-AT-END TO TRUE
+                   NOT AT END
+                       ADD 1 TO SCRATCH-LINE-NO
+                       WRITE SCRATCH-EXTRACT-LINE FROM EXTRACT-LINE
+               END-READ
+           END-PERFORM
+           IF SCRATCH-LINE-NO < SAVED-EXTRACT-LINE-COUNT
+               DISPLAY "EXTRACT FILE IS MISSING RECORDS THE "
+                   "CHECKPOINT CLAIMS WERE WRITTEN - FOUND "
+                   SCRATCH-LINE-NO " OF " SAVED-EXTRACT-LINE-COUNT
+               DISPLAY "OPERATOR ACTION REQUIRED - THE AUDIT TRAIL "
+                   "CANNOT BE TRUSTED; RESTORE CALEXTR.TXT FROM "
+                   "BACKUP OR RESET THE CHECKPOINT BEFORE RESTARTING"
+               CLOSE EXTRACT-FILE
+               CLOSE SCRATCH-EXTRACT-FILE
+               STOP RUN WITH ERROR STATUS 16
+           END-IF
+           CLOSE EXTRACT-FILE
+           CLOSE SCRATCH-EXTRACT-FILE
+           OPEN OUTPUT EXTRACT-FILE
+           OPEN INPUT SCRATCH-EXTRACT-FILE
+           MOVE "N" TO SCRATCH-EOF-SW
+           PERFORM UNTIL SCRATCH-AT-END
+               READ SCRATCH-EXTRACT-FILE
+                   AT END SET SCRATCH-AT-END TO TRUE
+                   NOT AT END
+                       WRITE EXTRACT-LINE FROM SCRATCH-EXTRACT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE EXTRACT-FILE
+           CLOSE SCRATCH-EXTRACT-FILE.
 
        INITIALIZE-DATA.
-           MOVE "one"   TO THE-NAME(1)                                 
-           MOVE "two"   TO THE-NAME(2)
-           MOVE "three" TO THE-NAME(3)
-           MOVE "four"  TO THE-NAME(4)
-           MOVE "five"  TO THE-NAME(5)
-           MOVE "six"   TO THE-NAME(6)
-           MOVE "seven" TO THE-NAME(7)
-           MOVE "eight" TO THE-NAME(8)
-           MOVE "nine"  TO THE-NAME(9)
-           PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS = 0
-               MOVE CHAR-POS TO THE-VALUE(CHAR-POS)
-               INSPECT THE-NAME(CHAR-POS) TALLYING THE-LENGTH(CHAR-POS)
-               FOR ALL CHARACTERS BEFORE " "
+           MOVE "zero"  TO THE-NAME(1)
+           MOVE "one"   TO THE-NAME(2)
+           MOVE "two"   TO THE-NAME(3)
+           MOVE "three" TO THE-NAME(4)
+           MOVE "four"  TO THE-NAME(5)
+           MOVE "five"  TO THE-NAME(6)
+           MOVE "six"   TO THE-NAME(7)
+           MOVE "seven" TO THE-NAME(8)
+           MOVE "eight" TO THE-NAME(9)
+           MOVE "nine"  TO THE-NAME(10)
+           MOVE 4 TO THE-LENGTH(1)
+           MOVE 3 TO THE-LENGTH(2)
+           MOVE 3 TO THE-LENGTH(3)
+           MOVE 5 TO THE-LENGTH(4)
+           MOVE 4 TO THE-LENGTH(5)
+           MOVE 4 TO THE-LENGTH(6)
+           MOVE 3 TO THE-LENGTH(7)
+           MOVE 5 TO THE-LENGTH(8)
+           MOVE 5 TO THE-LENGTH(9)
+           MOVE 4 TO THE-LENGTH(10)
+           PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS > 10
+               COMPUTE THE-VALUE(CHAR-POS) = CHAR-POS - 1
            END-PERFORM.
 
+       RESOLVE-INPUT-DSN.
+           ACCEPT INPUT-DSN FROM COMMAND-LINE
+           IF INPUT-DSN = SPACES
+               DISPLAY INPUT-DD-NAME UPON ENVIRONMENT-NAME
+               ACCEPT INPUT-DSN FROM ENVIRONMENT-VALUE
+           END-IF
+           IF INPUT-DSN = SPACES
+               MOVE "INPUT.TXT" TO INPUT-DSN
+           END-IF.
+
+       RESOLVE-BATCH-ID.
+           DISPLAY BATCH-ID-NAME UPON ENVIRONMENT-NAME
+           ACCEPT BATCH-ID FROM ENVIRONMENT-VALUE
+           IF BATCH-ID = SPACES
+               MOVE "DAY01P01" TO BATCH-ID
+           END-IF.
+
        GET-LINES.
+           PERFORM SKIP-TO-LAST-CHECKPOINT
            READ INPUT-FILE
                AT END MOVE HIGH-VALUES TO INPUT-LINE
            END-READ
            PERFORM UNTIL INPUT-LINE = HIGH-VALUES
-               PERFORM PROCESS-LINE                                             
+               ADD 1 TO REC-NO
+               ADD 1 TO LOCAL-REC-NO
+               PERFORM PROCESS-LINE
+               IF REC-NO > 0 AND
+                  FUNCTION MOD(REC-NO, CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
                READ INPUT-FILE
                    AT END MOVE HIGH-VALUES TO INPUT-LINE
                END-READ
-           END-PERFORM
-           DISPLAY "TOTAL CALIBRATION VALUE: " TOTAL-CALIBRATION-VALUE.
+           END-PERFORM.
+
+       SKIP-TO-LAST-CHECKPOINT.
+           PERFORM VARYING SKIP-COUNT FROM 1 BY 1
+           UNTIL SKIP-COUNT > SAVED-LOCAL-REC-NO
+               READ INPUT-FILE
+                   AT END MOVE HIGH-VALUES TO INPUT-LINE
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           MOVE LOCAL-REC-NO TO CHECKPOINT-LOCAL-REC-NO
+           MOVE REC-NO TO CHECKPOINT-GLOBAL-REC-NO
+           MOVE TOTAL-CALIBRATION-VALUE TO CHECKPOINT-RUNNING-TOTAL
+           MOVE LINES-WITH-DIGIT TO CHECKPOINT-DIGIT-LINES
+           MOVE SOURCE-SEQ TO CHECKPOINT-SOURCE-SEQ
+           MOVE SOURCE-START-TOTAL TO CHECKPOINT-SOURCE-START-TOTAL
+           MOVE PRINT-LINE-COUNT TO CHECKPOINT-PRINT-LINE-COUNT
+           MOVE EXTRACT-LINE-COUNT TO CHECKPOINT-EXTRACT-LINE-COUNT
+           MOVE EXCEPTION-LINE-COUNT TO CHECKPOINT-EXCEPTION-LINE-COUNT
+           WRITE CHECKPOINT-LINE.
+
+       WRITE-CONTROL-REPORT.
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           MOVE "LINES READ:" TO CONTROL-REPORT-LABEL
+           MOVE REC-NO TO CONTROL-REPORT-VALUE
+           WRITE PRINT-LINE FROM CONTROL-REPORT-LINE
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           MOVE "LINES WITH USABLE DIGIT:" TO CONTROL-REPORT-LABEL
+           MOVE LINES-WITH-DIGIT TO CONTROL-REPORT-VALUE
+           WRITE PRINT-LINE FROM CONTROL-REPORT-LINE
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           MOVE "FINAL TOTAL:" TO CONTROL-REPORT-LABEL
+           MOVE TOTAL-CALIBRATION-VALUE TO CONTROL-REPORT-VALUE
+           WRITE PRINT-LINE FROM CONTROL-REPORT-LINE.
+
+       WRITE-GL-INTERFACE.
+           MOVE SPACES TO GL-INTERFACE-LINE-DATA
+           MOVE BATCH-ID TO BATCH-IDENTIFIER
+           MOVE RUN-DATE TO INTERFACE-RUN-DATE
+           MOVE TOTAL-CALIBRATION-VALUE TO INTERFACE-TOTAL
+           WRITE GL-INTERFACE-LINE FROM GL-INTERFACE-LINE-DATA.
 
        PROCESS-LINE.
+           MOVE INPUT-LINE TO ORIGINAL-LINE
            MOVE 0 TO LINE-LENGTH
            INSPECT INPUT-LINE TALLYING LINE-LENGTH
                FOR ALL CHARACTERS BEFORE " "
            PERFORM PROCESS-NUMBER-NAMES
            MOVE 80 TO END-COUNT
-           PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS = 0
+           PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS > 10
                MOVE 1 TO CHAR-COUNT
                INSPECT INPUT-LINE TALLYING CHAR-COUNT FOR ALL CHARACTERS
                    BEFORE INITIAL DIGITS(CHAR-POS:1)
                IF CHAR-COUNT < END-COUNT
-                   MOVE CHAR-COUNT TO END-COUNT   
+                   MOVE CHAR-COUNT TO END-COUNT
                END-IF
            END-PERFORM
-           MOVE INPUT-LINE(END-COUNT:1) TO FIRST-DIGIT                     
-
-           MOVE 0 TO END-COUNT
-           PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS = 0
-               PERFORM VARYING CHAR-COUNT FROM 80 BY -1
-               UNTIL CHAR-COUNT = 0
-                   IF INPUT-LINE(CHAR-COUNT:1) EQUALS DIGITS(CHAR-POS:1)
-                   AND CHAR-COUNT > END-COUNT
-                       MOVE CHAR-COUNT TO END-COUNT                 
-                   END-IF
+           IF END-COUNT = 80 AND INPUT-LINE(80:1) IS NOT NUMERIC
+               SET DIGIT-NOT-FOUND TO TRUE
+           ELSE
+               SET DIGIT-FOUND TO TRUE
+           END-IF
+
+           IF DIGIT-NOT-FOUND
+               PERFORM WRITE-EXCEPTION-LINE
+           ELSE
+               MOVE INPUT-LINE(END-COUNT:1) TO FIRST-DIGIT
+
+               MOVE 0 TO END-COUNT
+               PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS > 10
+                   PERFORM VARYING CHAR-COUNT FROM 80 BY -1
+                   UNTIL CHAR-COUNT = 0
+                       IF INPUT-LINE(CHAR-COUNT:1) = DIGITS(CHAR-POS:1)
+                       AND CHAR-COUNT > END-COUNT
+                           MOVE CHAR-COUNT TO END-COUNT
+                       END-IF
+                   END-PERFORM
                END-PERFORM
-           END-PERFORM
-           MOVE INPUT-LINE(END-COUNT:1) TO LAST-DIGIT
+               MOVE INPUT-LINE(END-COUNT:1) TO LAST-DIGIT
+
+               COMPUTE CALIBRATION-VALUE = 10 * FIRST-DIGIT + LAST-DIGIT
+               PERFORM CHECK-TOTAL-OVERFLOW
+               ADD 1 TO LINES-WITH-DIGIT
+               ADD CALIBRATION-VALUE TO TOTAL-CALIBRATION-VALUE
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM WRITE-EXTRACT-LINE
+           END-IF.
+
+       CHECK-TOTAL-OVERFLOW.
+           IF TOTAL-CALIBRATION-VALUE + CALIBRATION-VALUE >
+              MAX-TOTAL-CALIBRATION-VALUE
+               DISPLAY "TOTAL CALIBRATION VALUE WOULD OVERFLOW "
+                   "ITS PICTURE AT RECORD " REC-NO
+               DISPLAY "OPERATOR ACTION REQUIRED - ARCHIVE OR RESET "
+                   "TOTAL-CALIBRATION-VALUE BEFORE RESTARTING; "
+                   "RESTARTING AS-IS WILL REACH THIS SAME RECORD "
+                   "AND HALT AGAIN"
+               COMPUTE CHECKPOINT-LOCAL-REC-NO = LOCAL-REC-NO - 1
+               COMPUTE CHECKPOINT-GLOBAL-REC-NO = REC-NO - 1
+               MOVE TOTAL-CALIBRATION-VALUE TO CHECKPOINT-RUNNING-TOTAL
+               MOVE LINES-WITH-DIGIT TO CHECKPOINT-DIGIT-LINES
+               MOVE SOURCE-SEQ TO CHECKPOINT-SOURCE-SEQ
+               MOVE SOURCE-START-TOTAL TO CHECKPOINT-SOURCE-START-TOTAL
+               MOVE PRINT-LINE-COUNT TO CHECKPOINT-PRINT-LINE-COUNT
+               MOVE EXTRACT-LINE-COUNT TO CHECKPOINT-EXTRACT-LINE-COUNT
+               MOVE EXCEPTION-LINE-COUNT
+                   TO CHECKPOINT-EXCEPTION-LINE-COUNT
+               WRITE CHECKPOINT-LINE
+               CLOSE INPUT-FILE
+               CLOSE PRINT-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE EXTRACT-FILE
+               CLOSE GL-INTERFACE-FILE
+               CLOSE CHECKPOINT-FILE
+               IF MULTI-FILE-MODE
+                   CLOSE CONTROL-FILE
+               END-IF
+               STOP RUN WITH ERROR STATUS 16
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO EXCEPTION-DETAIL-LINE
+           MOVE REC-NO TO EXCEPTION-REC-NO
+           MOVE "NO USABLE DIGIT:" TO EXCEPTION-REASON
+           MOVE ORIGINAL-LINE TO EXCEPTION-INPUT-LINE
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL-LINE
+           ADD 1 TO EXCEPTION-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO DETAIL-LINE
+           MOVE RUN-DATE TO DETAIL-DATE
+           MOVE REC-NO TO DETAIL-REC-NO
+           MOVE ORIGINAL-LINE TO DETAIL-INPUT-LINE
+           MOVE CALIBRATION-VALUE TO DETAIL-CAL-VALUE
+           WRITE PRINT-LINE FROM DETAIL-LINE
+           ADD 1 TO PRINT-LINE-COUNT.
 
-           COMPUTE CALIBRATION-VALUE = 10 * FIRST-DIGIT + LAST-DIGIT
-           DISPLAY CALIBRATION-VALUE ": " INPUT-LINE
-           ADD CALIBRATION-VALUE TO TOTAL-CALIBRATION-VALUE.
+       WRITE-EXTRACT-LINE.
+           MOVE SPACES TO EXTRACT-DETAIL-LINE
+           MOVE REC-NO TO EXTRACT-REC-NO
+           MOVE FIRST-DIGIT TO EXTRACT-FIRST-DIGIT
+           MOVE LAST-DIGIT TO EXTRACT-LAST-DIGIT
+           MOVE CALIBRATION-VALUE TO EXTRACT-CAL-VALUE
+           WRITE EXTRACT-LINE FROM EXTRACT-DETAIL-LINE
+           ADD 1 TO EXTRACT-LINE-COUNT.
 
        PROCESS-NUMBER-NAMES.
            PERFORM VARYING CHAR-COUNT FROM 1 BY 1
            UNTIL CHAR-COUNT > LINE-LENGTH
-               PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS = 0
-                   IF INPUT-LINE(CHAR-COUNT:THE-LENGTH(CHAR-POS))
-                   EQUALS THE-NAME(CHAR-POS)(1:THE-LENGTH(CHAR-POS))
-                       STRING INPUT-LINE(1:CHAR-COUNT - 1)
-                       THE-VALUE(CHAR-POS)
-                       INPUT-LINE(CHAR-COUNT + THE-LENGTH(CHAR-POS):)
-                       INTO INPUT-LINE
-                       COMPUTE LINE-LENGTH =
-                       LINE-LENGTH - THE-LENGTH(CHAR-POS) + 1
+               PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS > 10
+                   IF CHAR-COUNT + THE-LENGTH(CHAR-POS) - 1
+                      <= LINE-LENGTH
+                   AND INPUT-LINE(CHAR-COUNT:THE-LENGTH(CHAR-POS))
+                   = THE-NAME(CHAR-POS)(1:THE-LENGTH(CHAR-POS))
+                       MOVE THE-VALUE(CHAR-POS)
+                           TO INPUT-LINE(CHAR-COUNT:1)
                    END-IF
                END-PERFORM
            END-PERFORM.
